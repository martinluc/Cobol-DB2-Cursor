@@ -1,326 +1,953 @@
-   File  Edit  Edit_Settings  Menu  Utilities  Compilers  Test  Help
- -------------------------------------------------------------------------------
- EDIT       ADS02.ADS0205.SRC(ADSD225) - 01.21              Columns 00001 00072
- ****** ***************************** Top of Data ******************************
- 000001       *===============================================================*
- 000002       *--                INFORMATIONS GENERALES                     --*
- 000003       *---------------------------------------------------------------*
- 000004       *  NOM DU PROGRAMME : XXXXXXXX                                  *
- 000005       *  NOM DU REDACTEUR : MARTINLUC                                 *
- 000006       *---------------------------------------------------------------*
- 000007       *  SOCIETE          : XXXXXXXX                                  *
- 000008       *  DATE DE CREATION : JJ/MM/SSAA                                *
- 000009       *---------------------------------------------------------------*
- 000010       *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
- 000011       * RECHERCHE DES ARTICLE PRESENTS EN STOCK MAIS NON VENDUS       *
- 000012       * POUR LES SOLDER (CURSEUR). AFFICHAGE DE LA LISTE.             *
- 000013       *---------------------------------------------------------------*
- 000014       *--               HISTORIQUE DES MODIFICATIONS --               *
- 000015       *---------------------------------------------------------------*
- 000016       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
- 000017       *---------------------------------------------------------------*
- 000018       * JJ/MM/SSAA    !                                               *
- 000019       *               !                                               *
- 000020       *===============================================================*
- 000021       *
- 000022       *************************
- 000023        IDENTIFICATION DIVISION.
- 000024       *************************
- 000025        PROGRAM-ID.      ADSD225.
- 000026       *
- 000027       *                  ==============================               *
- 000028       *=================<  ENVIRONMENT      DIVISION   >==============*
- 000029       *                  ==============================               *
- 000030       *                                                               *
- 000031       *===============================================================*
- 000032       *
- 000033       **********************
- 000034        ENVIRONMENT DIVISION.
- 000035       **********************
- 000036       *
- 000037       *======================
- 000038        CONFIGURATION SECTION.
- 000039       *======================
- 000040       *
- 000041       *--------------
- 000042        SPECIAL-NAMES.
- 000043       *--------------
- 000044            DECIMAL-POINT IS COMMA.
- 000045       *
- 000046       *=====================
- 000047        INPUT-OUTPUT SECTION.
- 000048       *=====================
- 000049       *
- 000050       *-------------
- 000051        FILE-CONTROL.
- 000052       *-------------
- 000053       *
- 000059       *
- 000060       *                  ==============================               *
- 000061       *=================<       DATA        DIVISION   >==============*
- 000062       *                  ==============================               *
- 000063       *                                                               *
- 000064       *===============================================================*
- 000065       *
- 000066       ***************
- 000067        DATA DIVISION.
- 000068       ***************
- 000069       *
- 000070       *=============
- 000071        FILE SECTION.
- 000072       *=============
- 000073       *
- 000074       *FD  XXXXXXXXXXXX
- 000075       *    DATA RECORD IS XXXXXXXX.
- 000076       *01  XXXXXXXXXXXX.
- 000077       *
- 000078       *========================
- 000079        WORKING-STORAGE SECTION.
- 000080       *========================
- 000081       *77  WS-FS-XXXXXXX    PIC X(2).
- 000082       *
- 000083            EXEC SQL
- 000084               BEGIN DECLARE SECTION
- 000085            END-EXEC.
- 000086
- 000087            EXEC SQL
- 000088               INCLUDE TARTICL
- 000089            END-EXEC.
- 000090
- 000091            EXEC SQL
- 000092               INCLUDE TLIGCOM
- 000093            END-EXEC.
- 000094
- 000095            EXEC SQL
- 000096               INCLUDE SQLCA
- 000097            END-EXEC.
- 000098
- 000099            EXEC SQL
- 000100               DECLARE CURS1
- 000101               CURSOR FOR
- 000102               SELECT TARTICL.CDNUMART, LBNOMART, PXVTEART, QTSTKART
- 000103                 FROM TARTICL
- 000104                WHERE NOT EXISTS (SELECT TLIGCOM.CDNUMART
- 000105                                    FROM TLIGCOM
- 000106                              WHERE TARTICL.CDNUMART = TLIGCOM.CDNUMART)
- 000107            END-EXEC.
- 000108
- 000109            EXEC SQL
- 000110                 END DECLARE SECTION
- 000111            END-EXEC.
- 000112
- 000113        01  WS-LIG1.
- 000114            05  FILLER      PIC X      VALUE '*'.
- 000115            05  FILLER      PIC X(63)  VALUE ALL '-'.
- 000116            05  FILLER      PIC X      VALUE '*'.
- 000117
- 000118        01  WS-LIG2.
- 000119            05  FILLER      PIC XX     VALUE '| '.
- 000120            05  FILLER      PIC X(62)  VALUE 'ARTICLES A SOLDER'.
- 000121            05  FILLER      PIC X      VALUE '|'.
- 000122
- 000123        01  WS-LIG3.
- 000124            05  FILLER      PIC X      VALUE '*'.
- 000125            05  FILLER      PIC X(8)   VALUE ALL '-'.
- 000126            05  FILLER      PIC X      VALUE '*'.
- 000127            05  FILLER      PIC X(35)  VALUE ALL '-'.
- 000128            05  FILLER      PIC X      VALUE '*'.
- 000129            05  FILLER      PIC X(11)  VALUE ALL '-'.
- 000130            05  FILLER      PIC X      VALUE '*'.
- 000131            05  FILLER      PIC X(06)  VALUE ALL '-'.
- 000132            05  FILLER      PIC X      VALUE '*'.
- 000133
- 000134        01  WS-LIG4.
- 000135            05  FILLER      PIC X      VALUE '|'.
- 000136            05  FILLER      PIC X(8)   VALUE 'CODE'.
- 000137            05  FILLER      PIC X      VALUE '|'.
- 000138            05  FILLER      PIC X(35)  VALUE 'LIBELLE ARTICLE'.
- 000139            05  FILLER      PIC X      VALUE '|'.
- 000140            05  FILLER      PIC X(11)  VALUE 'PRIX'.
- 000141            05  FILLER      PIC X      VALUE '|'.
- 000142            05  FILLER      PIC X(06)  VALUE 'QTE'.
- 000143            05  FILLER      PIC X      VALUE '|'.
- 000144
- 000145        01  WS-LIG5.
- 000146            05  FILLER      PIC X      VALUE '|'.
- 000147            05  WS-CODE-ED  PIC X(8).
- 000148            05  FILLER      PIC X      VALUE '|'.
- 000149            05  WS-LIB-ED   PIC X(35).
- 000150            05  FILLER      PIC X      VALUE '|'.
- 000151            05  WS-PRIX-ED  PIC ZZZZZZZ9,99.
- 000152            05  FILLER      PIC X      VALUE '|'.
- 000153            05  WS-QTE-ED   PIC ZZZZZ9.
- 000154            05  FILLER      PIC X      VALUE '|'.
- 000155       *
- 000156       *
- 000157       *                  ==============================               *
- 000158       *=================<   PROCEDURE       DIVISION   >==============*
- 000159       *                  ==============================               *
- 000160       *                                                               *
- 000161       *===============================================================*
- 000162       *
- 000163        PROCEDURE           DIVISION.
- 000164       *
- 000181       *===============================================================*
- 000182       *
- 000183       *
- 000184       *---------------------------------------------------------------*
- 000185       *               DESCRIPTION DU COMPOSANT PROGRAMME              *
- 000186       *               ==================================              *
- 000187       *---------------------------------------------------------------*
- 000188       *
- 000189        0000-PROGRAMME-DEB.
- 000190       *
- 000191       *
- 000192            PERFORM 8000-ENTETE-DEB
- 000193               THRU 8000-ENTETE-FIN.
- 000194
- 000195            EXEC SQL
- 000196                 OPEN CURS1
- 000197            END-EXEC.
- 000198
- 000199            PERFORM 1000-SQL-DEB
- 000200               THRU 1000-SQL-FIN
- 000201              UNTIL SQLCODE = 100.
- 000202
- 000203
- 000204            EXEC SQL
- 000205                 CLOSE CURS1
- 000206            END-EXEC.
- 000207
- 000208            DISPLAY WS-LIG1.
- 000209
- 000210            GOBACK.
- 000211
- 000212        0000-PROGRAMME-FIN.
- 000213             EXIT.
- 000214       *
- 000215        1000-SQL-DEB.
- 000216
- 000217            EXEC SQL
- 000218                 FETCH CURS1
- 000219                 INTO :DCLTARTICL.CDNUMART,
- 000220                      :DCLTARTICL.LBNOMART,
- 000221                      :DCLTARTICL.PXVTEART,
- 000222                      :DCLTARTICL.QTSTKART
- 000223
- 000224            END-EXEC.
- 000225
- 000226            IF SQLCODE = 100
- 000227               CONTINUE
- 000228            ELSE
- 000229               EVALUATE TRUE
- 000230               WHEN SQLCODE = 0 PERFORM 8010-CORPS-DEB
- 000231                                   THRU 8010-CORPS-FIN
- 000232               WHEN SQLCODE < 0 PERFORM 8020-ANOMALIE-DEB
- 000233                                   THRU 8020-ANOMALIE-FIN
- 000234               WHEN SQLCODE > 0 PERFORM 8030-WARNING-DEB
- 000235                                   THRU 8030-WARNING-FIN
- 000236               END-EVALUATE
- 000237            END-IF.
- 000238
- 000239        1000-SQL-FIN.
- 000240            EXIT.
- 000241
- 000242
- 000243       *===============================================================*
- 000244       *===============================================================*
- 000245       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
- 000246       *---------------------------------------------------------------*
- 000247       *                                                               *
- 000248       *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
- 000249       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
- 000250       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
- 000251       *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
- 000252       *   9999-  : PROTECTION FIN DE PROGRAMME                        *
- 000253       *                                                               *
- 000254       *===============================================================*
- 000255       *===============================================================*
- 000256       *
- 000257       *---------------------------------------------------------------*
- 000258       *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
- 000259       *---------------------------------------------------------------*
- 000260       *                                                               *
- 000261       *---------------------------------------------------------------*
- 000262       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
- 000263       *---------------------------------------------------------------*
- 000264       *
- 000265       *7000-ORDRE-CALCUL-DEB.
- 000266       *
- 000267       *7000-ORDRE-CALCUL-FIN.
- 000268       *    EXIT.
- 000269       *
- 000270       *---------------------------------------------------------------*
- 000271       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
- 000272       *---------------------------------------------------------------*
- 000273       *
- 000274        8000-ENTETE-DEB.
- 000275
- 000276             DISPLAY WS-LIG1.
- 000277             DISPLAY WS-LIG2.
- 000278             DISPLAY WS-LIG3.
- 000279             DISPLAY WS-LIG4.
- 000280             DISPLAY WS-LIG3.
- 000281
- 000282        8000-ENTETE-FIN.
- 000283            EXIT.
- 000284
- 000285
- 000286        8010-CORPS-DEB.
- 000287
- 000288
- 000289             MOVE CDNUMART OF DCLTARTICL TO WS-CODE-ED.
- 000290             MOVE LBNOMART OF DCLTARTICL TO WS-LIB-ED.
- 000291             MOVE PXVTEART OF DCLTARTICL TO WS-PRIX-ED.
- 000292             MOVE QTSTKART OF DCLTARTICL TO WS-QTE-ED.
- 000293             DISPLAY WS-LIG5.
- 000294
- 000295        8010-CORPS-FIN.
- 000296            EXIT.
- 000297
- 000298        8020-ANOMALIE-DEB.
- 000299
- 000300             DISPLAY 'PROBLEME DE CODE SQL : ' SQLCODE.
- 000301             STOP RUN.
- 000302
- 000303        8020-ANOMALIE-FIN.
- 000304            EXIT.
- 000305
- 000306        8030-WARNING-DEB.
- 000307
- 000308             DISPLAY 'ATTENTION AU CODE SQL : ' SQLCODE.
- 000309
- 000310        8030-WARNING-FIN.
- 000311            EXIT.
- 000312       *
- ****** **************************** Bottom of Data ****************************
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
- Command ===>                                                  Scroll ===> CSR
-  F1=Help      F2=Split     F3=Exit      F5=Rfind     F6=Rchange   F7=Up
-  F8=Down      F9=Swap     F10=Left     F11=Right    F12=Cancel
-================================================================================
-   File  Edit  Edit_Settings  Menu  Utilities  Compilers  Test  Help
- 
\ No newline at end of file
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : XXXXXXXX                                  *
+      *  NOM DU REDACTEUR : MARTINLUC                                 *
+      *---------------------------------------------------------------*
+      *  SOCIETE          : XXXXXXXX                                  *
+      *  DATE DE CREATION : JJ/MM/SSAA                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      * RECHERCHE DES ARTICLE PRESENTS EN STOCK MAIS NON VENDUS       *
+      * POUR LES SOLDER (CURSEUR). AFFICHAGE DE LA LISTE.             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS --               *
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 08/08/2026    ! EDITION DE LA LISTE SUR FICHIER RAPPORT (FD)  *
+      *               ! AVEC GESTION DE SAUT DE PAGE ET COMPTEUR      *
+      * 08/08/2026    ! DATE ET NO DE PAGE EN ENTETE + TOTAUX EN FIN  *
+      *               ! DE LISTING (8040-TOTAUX)                     *
+      * 08/08/2026    ! AGE MINI PARAMETRABLE (PARM) AVANT DE SOLDER  *
+      *               ! UN ARTICLE JAMAIS VENDU                      *
+      * 08/08/2026    ! EXCLUSION DES ARTICLES REFERENCES DANS       *
+      *               ! TARTEXCL + COMPTEUR DES ARTICLES EXCLUS      *
+      * 08/08/2026    ! HISTORISATION DES ARTICLES SOLDES DANS       *
+      *               ! TARTSOLD (TRACE D'AUDIT PAR NO DE PASSAGE)   *
+      * 08/08/2026    ! ECLATEMENT DU STOCK PAR DEPOT (TSTKDEPOT)    *
+      *               ! SOUS-LIGNES ET SOUS-TOTAL PAR ARTICLE        *
+      * 08/08/2026    ! TRACE DES ANOMALIES SQL SUR FICHIER ERRLOG   *
+      *               ! + REPRISE SUR PARM (RELANCE APRES DERNIER    *
+      *               ! ARTICLE TRAITE)                              *
+      * 08/08/2026    ! MODE DE TRAITEMENT PARAMETRABLE (PARM) :     *
+      *               ! LISTE DETAILLEE OU SYNTHESE PAR TRANCHE DE   *
+      *               ! PRIX                                         *
+      * 08/08/2026    ! MODE SOLDE-REMISE : APPLICATION D'UN TAUX    *
+      *               ! DE REMISE (TREGLSOLD), MAJ TARTICL ET TRACE  *
+      *               ! AVANT/APRES SUR AUDITMAJ                     *
+      * 08/08/2026    ! CONTROLE PREALABLE DE QUALITE DES DONNEES    *
+      *               ! (TLIGCOM ORPHELINS, STOCKS NEGATIFS) AVEC    *
+      *               ! MARQUAGE DU RUN EN SUSPECT SANS ARRET        *
+      * 08/08/2026    ! CORRECTIONS REVUE : ANOMALIE SQL SUR CURS2,  *
+      *               ! MAJ TARTICL NON RELUE AVANT L'AUDIT, TAILLE  *
+      *               ! DE WS-TOT-VAL, HISTO TARTSOLD EN MODE SYNTH  *
+      * 08/08/2026    ! CORRECTIONS REVUE 2 : CDCATART + AGE REEL    *
+      *               ! DE L'ARTICLE POUR LE TAUX TREGLSOLD, ORDER   *
+      *               ! BY SUR CURS1 POUR LA REPRISE, REPRISE PRISE  *
+      *               ! EN COMPTE DANS LE COMPTAGE DES EXCLUS,       *
+      *               ! HISTORISATION TARTSOLD REDEVENUE SYSTEMATIQUE*
+      * 08/08/2026    ! CORRECTIONS REVUE 3 : TAILLE PXVTEART SUR LE  *
+      *               ! PRIX SOLDE + CONTROLE DEPASSEMENT, TEST SQL   *
+      *               ! SUR SELECT TAUX ET SUR INSERT TARTSOLD,       *
+      *               ! COMMIT PERIODIQUE AVEC REPRISE SUR DERNIER    *
+      *               ! ARTICLE COMMITE, RETURN-CODE SUR RUN SUSPECT  *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ADSD225.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+           SELECT RAPPORT      ASSIGN TO RAPPORT
+                               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRLOG       ASSIGN TO ERRLOG
+                               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITMAJ     ASSIGN TO AUDITMAJ
+                               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  RAPPORT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS RAPPORT-ENR.
+       01  RAPPORT-ENR             PIC X(80).
+      *
+       FD  ERRLOG
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS ERRLOG-ENR.
+       01  ERRLOG-ENR              PIC X(80).
+      *
+       FD  AUDITMAJ
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           DATA RECORD IS AUDITMAJ-ENR.
+       01  AUDITMAJ-ENR            PIC X(80).
+      *
+      *FD  XXXXXXXXXXXX
+      *    DATA RECORD IS XXXXXXXX.
+      *01  XXXXXXXXXXXX.
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *77  WS-FS-XXXXXXX    PIC X(2).
+      *
+           EXEC SQL
+              BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE TARTICL
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE TLIGCOM
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE TARTEXCL
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE TARTSOLD
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE TSTKDEPOT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE TREGLSOLD
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       77  WS-NB-JOURS-MINI     PIC S9(4) COMP.
+       77  WS-NB-EXCLUS         PIC S9(6) COMP-3.
+       77  WS-RUN-ID            PIC X(14).
+       77  WS-TOT-DEPOT         PIC S9(6) COMP-3.
+       77  WS-CDNUMART-REPRISE  PIC X(8)  VALUE LOW-VALUES.
+
+       77  WS-MODE-RUN          PIC X(01) VALUE 'D'.
+           88  MODE-DETAIL                VALUE 'D'.
+           88  MODE-SYNTHESE               VALUE 'S'.
+           88  MODE-SOLDE                  VALUE 'M'.
+
+       77  WS-TXPOURC-SOLDE     PIC S9(3)V99 COMP-3.
+       77  WS-IND-TXPOURC       PIC S9(4) COMP.
+       77  WS-NOUVEAU-PRIX      PIC S9(8)V99 COMP-3.
+
+       77  WS-NB-ORPHELINS      PIC S9(6) COMP-3 VALUE ZERO.
+       77  WS-NB-STOCK-NEG      PIC S9(6) COMP-3 VALUE ZERO.
+       77  WS-IND-SUSPECT       PIC X(01)         VALUE 'N'.
+           88  RUN-SUSPECT                        VALUE 'O'.
+           88  RUN-NORMAL                         VALUE 'N'.
+
+       77  WS-CDNUMART-COMMIT   PIC X(8)  VALUE LOW-VALUES.
+       77  WS-NB-DEPUIS-COMMIT  PIC 9(05) COMP VALUE ZERO.
+       77  WS-MAX-AVANT-COMMIT  PIC 9(05) COMP VALUE 50.
+
+       77  WS-NB-TR1            PIC 9(06) VALUE ZERO.
+       77  WS-QT-TR1            PIC 9(07) VALUE ZERO.
+       77  WS-NB-TR2            PIC 9(06) VALUE ZERO.
+       77  WS-QT-TR2            PIC 9(07) VALUE ZERO.
+       77  WS-NB-TR3            PIC 9(06) VALUE ZERO.
+       77  WS-QT-TR3            PIC 9(07) VALUE ZERO.
+       77  WS-NB-TR4            PIC 9(06) VALUE ZERO.
+       77  WS-QT-TR4            PIC 9(07) VALUE ZERO.
+
+           EXEC SQL
+              DECLARE CURS1
+              CURSOR FOR
+              SELECT TARTICL.CDNUMART, LBNOMART, PXVTEART, QTSTKART,
+                     CDCATART, DTRECART, DTCREART
+                FROM TARTICL
+               WHERE NOT EXISTS (SELECT TLIGCOM.CDNUMART
+                                   FROM TLIGCOM
+                             WHERE TARTICL.CDNUMART = TLIGCOM.CDNUMART)
+                 AND NOT EXISTS (SELECT TARTEXCL.CDNUMART
+                                   FROM TARTEXCL
+                             WHERE TARTICL.CDNUMART = TARTEXCL.CDNUMART)
+                 AND TARTICL.CDNUMART > :WS-CDNUMART-REPRISE
+                 AND COALESCE(DTRECART, DTCREART) <=
+                     CURRENT DATE - :WS-NB-JOURS-MINI DAYS
+               ORDER BY TARTICL.CDNUMART
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CURS2
+              CURSOR FOR
+              SELECT CDDEPOT, QTSTKDEPOT
+                FROM TSTKDEPOT
+               WHERE CDNUMART = :DCLTARTICL.CDNUMART
+           END-EXEC.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       01  WS-LIG1.
+           05  FILLER      PIC X      VALUE '*'.
+           05  FILLER      PIC X(63)  VALUE ALL '-'.
+           05  FILLER      PIC X      VALUE '*'.
+
+       01  WS-LIG2.
+           05  FILLER      PIC XX     VALUE '| '.
+           05  FILLER      PIC X(18)  VALUE 'ARTICLES A SOLDER'.
+           05  FILLER      PIC X(07)  VALUE '    DU '.
+           05  WS-DATE-ED  PIC X(10).
+           05  FILLER      PIC X(13)  VALUE '        PAGE '.
+           05  WS-NO-PAGE-ED
+                           PIC ZZZ9.
+           05  FILLER      PIC X(10)  VALUE SPACES.
+           05  FILLER      PIC X      VALUE '|'.
+
+       01  WS-LIG3.
+           05  FILLER      PIC X      VALUE '*'.
+           05  FILLER      PIC X(8)   VALUE ALL '-'.
+           05  FILLER      PIC X      VALUE '*'.
+           05  FILLER      PIC X(35)  VALUE ALL '-'.
+           05  FILLER      PIC X      VALUE '*'.
+           05  FILLER      PIC X(11)  VALUE ALL '-'.
+           05  FILLER      PIC X      VALUE '*'.
+           05  FILLER      PIC X(06)  VALUE ALL '-'.
+           05  FILLER      PIC X      VALUE '*'.
+
+       01  WS-LIG4.
+           05  FILLER      PIC X      VALUE '|'.
+           05  FILLER      PIC X(8)   VALUE 'CODE'.
+           05  FILLER      PIC X      VALUE '|'.
+           05  FILLER      PIC X(35)  VALUE 'LIBELLE ARTICLE'.
+           05  FILLER      PIC X      VALUE '|'.
+           05  FILLER      PIC X(11)  VALUE 'PRIX'.
+           05  FILLER      PIC X      VALUE '|'.
+           05  FILLER      PIC X(06)  VALUE 'QTE'.
+           05  FILLER      PIC X      VALUE '|'.
+
+       01  WS-LIG5.
+           05  FILLER      PIC X      VALUE '|'.
+           05  WS-CODE-ED  PIC X(8).
+           05  FILLER      PIC X      VALUE '|'.
+           05  WS-LIB-ED   PIC X(35).
+           05  FILLER      PIC X      VALUE '|'.
+           05  WS-PRIX-ED  PIC ZZZZZZZ9,99.
+           05  FILLER      PIC X      VALUE '|'.
+           05  WS-QTE-ED   PIC ZZZZZ9.
+           05  FILLER      PIC X      VALUE '|'.
+
+       01  WS-LIG6.
+           05  FILLER        PIC X(20) VALUE 'NB ARTICLES SOLDES :'.
+           05  WS-TOT-NB-ED  PIC ZZZZZ9.
+
+       01  WS-LIG7.
+           05  FILLER        PIC X(21) VALUE 'QUANTITE TOTALE     :'.
+           05  WS-TOT-QTE-ED PIC ZZZZZZ9.
+
+       01  WS-LIG8.
+           05  FILLER        PIC X(21) VALUE 'VALEUR TOTALE STOCK :'.
+           05  WS-TOT-VAL-ED PIC ZZZZZZZZZZZZ9,99.
+
+       01  WS-LIG9.
+           05  FILLER        PIC X(21) VALUE 'NB ARTICLES EXCLUS  :'.
+           05  WS-NB-EXCLUS-ED
+                             PIC ZZZZZ9.
+
+       01  WS-LIG10.
+           05  FILLER        PIC X(9)  VALUE '      - '.
+           05  FILLER        PIC X(6)  VALUE 'DEPOT '.
+           05  WS-DEPOT-ED   PIC X(3).
+           05  FILLER        PIC X(6)  VALUE '  QTE '.
+           05  WS-QTE-DEPOT-ED
+                             PIC ZZZZZ9.
+
+       01  WS-LIG11.
+           05  FILLER        PIC X(9)  VALUE '      = '.
+           05  FILLER        PIC X(17) VALUE 'SOUS-TOTAL DEPOTS'.
+           05  FILLER        PIC X     VALUE SPACE.
+           05  WS-TOT-DEPOT-ED
+                             PIC ZZZZZ9.
+
+       01  WS-LIG-TRANCHE.
+           05  FILLER          PIC X(15) VALUE 'TRANCHE DE PRIX'.
+           05  FILLER          PIC X     VALUE SPACE.
+           05  WS-TR-LIB-ED    PIC X(12).
+           05  FILLER          PIC X(5)  VALUE ' NB :'.
+           05  WS-TR-NB-ED     PIC ZZZZZ9.
+           05  FILLER          PIC X(6)  VALUE ' QTE :'.
+           05  WS-TR-QTE-ED    PIC ZZZZZZ9.
+
+       01  WS-LIG-QUALITE1.
+           05  FILLER      PIC X(30)
+               VALUE 'CTRL - LIGNES TLIGCOM ORPHEL.:'.
+           05  WS-QUALITE-ORPH-ED  PIC ZZZZZ9.
+
+       01  WS-LIG-QUALITE2.
+           05  FILLER      PIC X(30)
+               VALUE 'CTRL - ARTICLES STOCK NEGATIF:'.
+           05  WS-QUALITE-NEG-ED   PIC ZZZZZ9.
+
+       01  WS-LIG-QUALITE3.
+           05  FILLER      PIC X(20) VALUE 'CTRL - ETAT DU RUN :'.
+           05  WS-QUALITE-ETAT-ED  PIC X(10).
+
+       01  WS-LIG-MAJ.
+           05  FILLER          PIC X(10) VALUE 'MAJ ART = '.
+           05  WS-MAJ-CODE-ED  PIC X(08).
+           05  FILLER          PIC X(12) VALUE ' ANCIEN PX='.
+           05  WS-MAJ-AVANT-ED PIC ZZZZZZZ9,99.
+           05  FILLER          PIC X(12) VALUE ' NOUVEAU PX='.
+           05  WS-MAJ-APRES-ED PIC ZZZZZZZ9,99.
+           05  FILLER          PIC X(07) VALUE ' TAUX ='.
+           05  WS-MAJ-TAUX-ED  PIC ZZ9,99.
+
+       01  WS-LIG-ERR.
+           05  FILLER            PIC X(11) VALUE 'ERREUR SQL '.
+           05  WS-ERR-DATE       PIC X(10).
+           05  FILLER            PIC X     VALUE SPACE.
+           05  WS-ERR-HEURE      PIC X(08).
+           05  FILLER            PIC X(11) VALUE ' SQLCODE = '.
+           05  WS-ERR-SQLCODE-ED PIC ----9.
+           05  FILLER            PIC X(13) VALUE ' DERNIER ART='.
+           05  WS-ERR-CDNUMART   PIC X(08).
+
+       01  WS-DATE-JOUR.
+           05  WS-DATE-AAAA    PIC 9(04).
+           05  WS-DATE-MM      PIC 9(02).
+           05  WS-DATE-JJ      PIC 9(02).
+
+       01  WS-HEURE-JOUR.
+           05  WS-HEURE-HH     PIC 9(02).
+           05  WS-HEURE-MN     PIC 9(02).
+           05  WS-HEURE-SS     PIC 9(02).
+           05  WS-HEURE-CS     PIC 9(02).
+
+       01  WS-HEURE-ED         PIC X(08).
+      *
+       77  WS-NO-PAGE          PIC 9(04)      VALUE ZERO.
+       77  WS-NB-LIGNE-PAGE    PIC 9(03)      VALUE ZERO.
+       77  WS-MAX-LIGNE-PAGE   PIC 9(03)      VALUE 060.
+       77  WS-TOT-NB           PIC 9(06)      VALUE ZERO.
+       77  WS-TOT-QTE          PIC 9(07)      VALUE ZERO.
+       77  WS-TOT-VAL          PIC 9(13)V99   VALUE ZERO.
+      *
+      *=====================
+       LINKAGE SECTION.
+      *=====================
+      *
+       01  PARM-AREA.
+           05  PARM-LEN            PIC S9(4) COMP.
+           05  PARM-NB-JOURS       PIC 9(03).
+           05  PARM-CDREPRISE      PIC X(08).
+           05  PARM-MODE-RUN       PIC X(01).
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION USING PARM-AREA.
+      *
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+      *
+           IF PARM-LEN < 3
+              MOVE ZERO         TO WS-NB-JOURS-MINI
+           ELSE
+              MOVE PARM-NB-JOURS TO WS-NB-JOURS-MINI
+           END-IF.
+
+           IF PARM-LEN < 11
+              MOVE LOW-VALUES    TO WS-CDNUMART-REPRISE
+           ELSE
+              MOVE PARM-CDREPRISE TO WS-CDNUMART-REPRISE
+           END-IF.
+
+           IF PARM-LEN < 12
+              MOVE 'D'           TO WS-MODE-RUN
+           ELSE
+              MOVE PARM-MODE-RUN TO WS-MODE-RUN
+           END-IF.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           STRING WS-DATE-JJ   '/'
+                  WS-DATE-MM   '/'
+                  WS-DATE-AAAA
+                  DELIMITED BY SIZE INTO WS-DATE-ED.
+
+           ACCEPT WS-HEURE-JOUR FROM TIME.
+           STRING WS-DATE-AAAA WS-DATE-MM  WS-DATE-JJ
+                  WS-HEURE-HH  WS-HEURE-MN WS-HEURE-SS
+                  DELIMITED BY SIZE INTO WS-RUN-ID.
+
+           PERFORM 6000-OUVRIR-DEB
+              THRU 6000-OUVRIR-FIN.
+
+           PERFORM 1005-COMPTE-EXCLUS-DEB
+              THRU 1005-COMPTE-EXCLUS-FIN.
+
+           PERFORM 1010-PRECONTROLE-DEB
+              THRU 1010-PRECONTROLE-FIN.
+
+           PERFORM 8000-ENTETE-DEB
+              THRU 8000-ENTETE-FIN.
+
+           PERFORM 8003-QUALITE-DEB
+              THRU 8003-QUALITE-FIN.
+
+           EXEC SQL
+                OPEN CURS1
+           END-EXEC.
+
+           PERFORM 1000-SQL-DEB
+              THRU 1000-SQL-FIN
+             UNTIL SQLCODE = 100.
+
+
+           EXEC SQL
+                CLOSE CURS1
+           END-EXEC.
+
+           PERFORM 8055-COMMIT-DEB
+              THRU 8055-COMMIT-FIN.
+
+           PERFORM 8040-TOTAUX-DEB
+              THRU 8040-TOTAUX-FIN.
+
+           PERFORM 6010-FERMER-DEB
+              THRU 6010-FERMER-FIN.
+
+           GOBACK.
+
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
+       1000-SQL-DEB.
+
+           EXEC SQL
+                FETCH CURS1
+                INTO :DCLTARTICL.CDNUMART,
+                     :DCLTARTICL.LBNOMART,
+                     :DCLTARTICL.PXVTEART,
+                     :DCLTARTICL.QTSTKART,
+                     :DCLTARTICL.CDCATART,
+                     :DCLTARTICL.DTRECART,
+                     :DCLTARTICL.DTCREART
+
+           END-EXEC.
+
+           IF SQLCODE = 100
+              CONTINUE
+           ELSE
+              EVALUATE TRUE
+              WHEN SQLCODE = 0 PERFORM 8010-CORPS-DEB
+                                  THRU 8010-CORPS-FIN
+              WHEN SQLCODE < 0 PERFORM 8020-ANOMALIE-DEB
+                                  THRU 8020-ANOMALIE-FIN
+              WHEN SQLCODE > 0 PERFORM 8030-WARNING-DEB
+                                  THRU 8030-WARNING-FIN
+              END-EVALUATE
+           END-IF.
+
+       1000-SQL-FIN.
+           EXIT.
+
+       1005-COMPTE-EXCLUS-DEB.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-NB-EXCLUS
+                  FROM TARTICL
+                 WHERE NOT EXISTS (SELECT TLIGCOM.CDNUMART
+                                     FROM TLIGCOM
+                             WHERE TARTICL.CDNUMART = TLIGCOM.CDNUMART)
+                   AND EXISTS (SELECT TARTEXCL.CDNUMART
+                                 FROM TARTEXCL
+                         WHERE TARTICL.CDNUMART = TARTEXCL.CDNUMART)
+                   AND TARTICL.CDNUMART > :WS-CDNUMART-REPRISE
+                   AND COALESCE(DTRECART, DTCREART) <=
+                       CURRENT DATE - :WS-NB-JOURS-MINI DAYS
+           END-EXEC.
+
+       1005-COMPTE-EXCLUS-FIN.
+           EXIT.
+
+       1010-PRECONTROLE-DEB.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-NB-ORPHELINS
+                  FROM TLIGCOM
+                 WHERE NOT EXISTS (SELECT 1
+                                     FROM TARTICL
+                         WHERE TARTICL.CDNUMART = TLIGCOM.CDNUMART)
+           END-EXEC.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-NB-STOCK-NEG
+                  FROM TARTICL
+                 WHERE QTSTKART < 0
+           END-EXEC.
+
+           IF WS-NB-ORPHELINS > 0 OR WS-NB-STOCK-NEG > 0
+              SET RUN-SUSPECT TO TRUE
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              SET RUN-NORMAL  TO TRUE
+           END-IF.
+
+       1010-PRECONTROLE-FIN.
+           EXIT.
+
+
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-OUVRIR-DEB.
+
+            OPEN OUTPUT RAPPORT.
+            OPEN OUTPUT ERRLOG.
+            OPEN OUTPUT AUDITMAJ.
+
+       6000-OUVRIR-FIN.
+            EXIT.
+
+       6010-FERMER-DEB.
+
+            CLOSE RAPPORT.
+            CLOSE ERRLOG.
+            CLOSE AUDITMAJ.
+
+       6010-FERMER-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *7000-ORDRE-CALCUL-DEB.
+      *
+      *7000-ORDRE-CALCUL-FIN.
+      *    EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-ENTETE-DEB.
+
+            ADD 1 TO WS-NO-PAGE.
+            MOVE ZERO TO WS-NB-LIGNE-PAGE.
+            MOVE WS-NO-PAGE TO WS-NO-PAGE-ED.
+
+            IF WS-NO-PAGE = 1
+               WRITE RAPPORT-ENR FROM WS-LIG1
+            ELSE
+               WRITE RAPPORT-ENR FROM WS-LIG1
+                  AFTER ADVANCING PAGE
+            END-IF.
+            WRITE RAPPORT-ENR FROM WS-LIG2.
+            WRITE RAPPORT-ENR FROM WS-LIG3.
+            WRITE RAPPORT-ENR FROM WS-LIG4.
+            WRITE RAPPORT-ENR FROM WS-LIG3.
+            ADD 5 TO WS-NB-LIGNE-PAGE.
+
+       8000-ENTETE-FIN.
+           EXIT.
+
+       8003-QUALITE-DEB.
+
+            MOVE WS-NB-ORPHELINS TO WS-QUALITE-ORPH-ED.
+            MOVE WS-NB-STOCK-NEG TO WS-QUALITE-NEG-ED.
+            IF RUN-SUSPECT
+               MOVE 'SUSPECT'    TO WS-QUALITE-ETAT-ED
+            ELSE
+               MOVE 'NORMAL'     TO WS-QUALITE-ETAT-ED
+            END-IF.
+
+            WRITE RAPPORT-ENR FROM WS-LIG-QUALITE1.
+            WRITE RAPPORT-ENR FROM WS-LIG-QUALITE2.
+            WRITE RAPPORT-ENR FROM WS-LIG-QUALITE3.
+            WRITE RAPPORT-ENR FROM WS-LIG1.
+            ADD 4 TO WS-NB-LIGNE-PAGE.
+
+       8003-QUALITE-FIN.
+           EXIT.
+
+       8005-SAUT-PAGE-DEB.
+
+            IF WS-NB-LIGNE-PAGE NOT < WS-MAX-LIGNE-PAGE
+               PERFORM 8000-ENTETE-DEB
+                  THRU 8000-ENTETE-FIN
+            END-IF.
+
+       8005-SAUT-PAGE-FIN.
+           EXIT.
+
+       8010-CORPS-DEB.
+
+            ADD 1                                TO WS-TOT-NB.
+            ADD QTSTKART OF DCLTARTICL           TO WS-TOT-QTE.
+            COMPUTE WS-TOT-VAL = WS-TOT-VAL +
+                    (PXVTEART OF DCLTARTICL * QTSTKART OF DCLTARTICL).
+
+            EVALUATE TRUE
+               WHEN PXVTEART OF DCLTARTICL < 10
+                  ADD 1                      TO WS-NB-TR1
+                  ADD QTSTKART OF DCLTARTICL TO WS-QT-TR1
+               WHEN PXVTEART OF DCLTARTICL < 50
+                  ADD 1                      TO WS-NB-TR2
+                  ADD QTSTKART OF DCLTARTICL TO WS-QT-TR2
+               WHEN PXVTEART OF DCLTARTICL < 100
+                  ADD 1                      TO WS-NB-TR3
+                  ADD QTSTKART OF DCLTARTICL TO WS-QT-TR3
+               WHEN OTHER
+                  ADD 1                      TO WS-NB-TR4
+                  ADD QTSTKART OF DCLTARTICL TO WS-QT-TR4
+            END-EVALUATE.
+
+            PERFORM 8015-HISTO-DEB
+               THRU 8015-HISTO-FIN.
+
+            IF MODE-DETAIL
+               PERFORM 8005-SAUT-PAGE-DEB
+                  THRU 8005-SAUT-PAGE-FIN
+               MOVE CDNUMART OF DCLTARTICL TO WS-CODE-ED
+               MOVE LBNOMART OF DCLTARTICL TO WS-LIB-ED
+               MOVE PXVTEART OF DCLTARTICL TO WS-PRIX-ED
+               MOVE QTSTKART OF DCLTARTICL TO WS-QTE-ED
+               WRITE RAPPORT-ENR FROM WS-LIG5
+               ADD 1 TO WS-NB-LIGNE-PAGE
+               PERFORM 8017-DEPOTS-DEB
+                  THRU 8017-DEPOTS-FIN
+            END-IF.
+
+            IF MODE-SOLDE
+               PERFORM 8050-SOLDE-DEB
+                  THRU 8050-SOLDE-FIN
+            END-IF.
+
+            ADD 1 TO WS-NB-DEPUIS-COMMIT.
+            IF WS-NB-DEPUIS-COMMIT >= WS-MAX-AVANT-COMMIT
+               PERFORM 8055-COMMIT-DEB
+                  THRU 8055-COMMIT-FIN
+            END-IF.
+
+       8010-CORPS-FIN.
+           EXIT.
+
+       8015-HISTO-DEB.
+
+            EXEC SQL
+                 INSERT INTO TARTSOLD
+                        (CDNUMART, DTFLAGSOLD, PXVTEART,
+                         QTSTKART, CDRUNSOLD)
+                 VALUES (:DCLTARTICL.CDNUMART, CURRENT DATE,
+                         :DCLTARTICL.PXVTEART, :DCLTARTICL.QTSTKART,
+                         :WS-RUN-ID)
+            END-EXEC.
+
+            EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN SQLCODE < 0
+                    PERFORM 8020-ANOMALIE-DEB
+                       THRU 8020-ANOMALIE-FIN
+               WHEN SQLCODE > 0
+                    PERFORM 8030-WARNING-DEB
+                       THRU 8030-WARNING-FIN
+            END-EVALUATE.
+
+       8015-HISTO-FIN.
+           EXIT.
+
+       8017-DEPOTS-DEB.
+
+            MOVE ZERO TO WS-TOT-DEPOT.
+
+            EXEC SQL
+                 OPEN CURS2
+            END-EXEC.
+
+            PERFORM 8018-DEPOT-LIGNE-DEB
+               THRU 8018-DEPOT-LIGNE-FIN
+              UNTIL SQLCODE = 100.
+
+            EXEC SQL
+                 CLOSE CURS2
+            END-EXEC.
+
+            IF WS-TOT-DEPOT NOT = ZERO
+               PERFORM 8005-SAUT-PAGE-DEB
+                  THRU 8005-SAUT-PAGE-FIN
+               MOVE WS-TOT-DEPOT TO WS-TOT-DEPOT-ED
+               WRITE RAPPORT-ENR FROM WS-LIG11
+               ADD 1 TO WS-NB-LIGNE-PAGE
+            END-IF.
+
+       8017-DEPOTS-FIN.
+           EXIT.
+
+       8018-DEPOT-LIGNE-DEB.
+
+            EXEC SQL
+                 FETCH CURS2
+                 INTO :DCLTSTKDEPOT.CDDEPOT,
+                      :DCLTSTKDEPOT.QTSTKDEPOT
+            END-EXEC.
+
+            IF SQLCODE = 100
+               CONTINUE
+            ELSE
+               EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    PERFORM 8005-SAUT-PAGE-DEB
+                       THRU 8005-SAUT-PAGE-FIN
+                    MOVE CDDEPOT    OF DCLTSTKDEPOT TO WS-DEPOT-ED
+                    MOVE QTSTKDEPOT OF DCLTSTKDEPOT TO WS-QTE-DEPOT-ED
+                    WRITE RAPPORT-ENR FROM WS-LIG10
+                    ADD 1 TO WS-NB-LIGNE-PAGE
+                    ADD QTSTKDEPOT OF DCLTSTKDEPOT  TO WS-TOT-DEPOT
+               WHEN SQLCODE < 0
+                    PERFORM 8020-ANOMALIE-DEB
+                       THRU 8020-ANOMALIE-FIN
+               WHEN SQLCODE > 0
+                    PERFORM 8030-WARNING-DEB
+                       THRU 8030-WARNING-FIN
+               END-EVALUATE
+            END-IF.
+
+       8018-DEPOT-LIGNE-FIN.
+           EXIT.
+
+       8040-TOTAUX-DEB.
+
+            MOVE WS-TOT-NB  TO WS-TOT-NB-ED.
+            MOVE WS-TOT-QTE TO WS-TOT-QTE-ED.
+            MOVE WS-TOT-VAL TO WS-TOT-VAL-ED.
+            MOVE WS-NB-EXCLUS TO WS-NB-EXCLUS-ED.
+
+            WRITE RAPPORT-ENR FROM WS-LIG1.
+            WRITE RAPPORT-ENR FROM WS-LIG6.
+            WRITE RAPPORT-ENR FROM WS-LIG7.
+            WRITE RAPPORT-ENR FROM WS-LIG8.
+            WRITE RAPPORT-ENR FROM WS-LIG9.
+
+            IF MODE-SYNTHESE
+               PERFORM 8045-TRANCHES-DEB
+                  THRU 8045-TRANCHES-FIN
+            END-IF.
+
+       8040-TOTAUX-FIN.
+           EXIT.
+
+       8045-TRANCHES-DEB.
+
+            MOVE 'MOINS DE 10 ' TO WS-TR-LIB-ED.
+            MOVE WS-NB-TR1      TO WS-TR-NB-ED.
+            MOVE WS-QT-TR1      TO WS-TR-QTE-ED.
+            WRITE RAPPORT-ENR FROM WS-LIG-TRANCHE.
+
+            MOVE 'DE 10 A 50  ' TO WS-TR-LIB-ED.
+            MOVE WS-NB-TR2      TO WS-TR-NB-ED.
+            MOVE WS-QT-TR2      TO WS-TR-QTE-ED.
+            WRITE RAPPORT-ENR FROM WS-LIG-TRANCHE.
+
+            MOVE 'DE 50 A 100 ' TO WS-TR-LIB-ED.
+            MOVE WS-NB-TR3      TO WS-TR-NB-ED.
+            MOVE WS-QT-TR3      TO WS-TR-QTE-ED.
+            WRITE RAPPORT-ENR FROM WS-LIG-TRANCHE.
+
+            MOVE 'PLUS DE 100 ' TO WS-TR-LIB-ED.
+            MOVE WS-NB-TR4      TO WS-TR-NB-ED.
+            MOVE WS-QT-TR4      TO WS-TR-QTE-ED.
+            WRITE RAPPORT-ENR FROM WS-LIG-TRANCHE.
+
+       8045-TRANCHES-FIN.
+           EXIT.
+
+       8050-SOLDE-DEB.
+
+            EXEC SQL
+                 SELECT MAX(TXPOURCSOLD)
+                   INTO :WS-TXPOURC-SOLDE:WS-IND-TXPOURC
+                   FROM TREGLSOLD
+                  WHERE CDCATSOLD = :DCLTARTICL.CDCATART
+                    AND NBJRMINISOLD <=
+                        DAYS(CURRENT DATE) -
+                        DAYS(COALESCE(:DCLTARTICL.DTRECART,
+                                       :DCLTARTICL.DTCREART))
+            END-EXEC.
+
+            EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    IF WS-IND-TXPOURC >= 0
+                       PERFORM 8051-APPLI-TAUX-DEB
+                          THRU 8051-APPLI-TAUX-FIN
+                    END-IF
+               WHEN SQLCODE < 0
+                    PERFORM 8020-ANOMALIE-DEB
+                       THRU 8020-ANOMALIE-FIN
+               WHEN SQLCODE > 0
+                    PERFORM 8030-WARNING-DEB
+                       THRU 8030-WARNING-FIN
+            END-EVALUATE.
+
+       8050-SOLDE-FIN.
+           EXIT.
+
+       8051-APPLI-TAUX-DEB.
+
+            COMPUTE WS-NOUVEAU-PRIX ROUNDED =
+                    PXVTEART OF DCLTARTICL *
+                    (1 - (WS-TXPOURC-SOLDE / 100))
+               ON SIZE ERROR
+                  DISPLAY 'DEPASSEMENT DE CAPACITE SUR LE CALCUL '
+                          'DU NOUVEAU PRIX ARTICLE '
+                          CDNUMART OF DCLTARTICL
+                  PERFORM 8020-ANOMALIE-DEB
+                     THRU 8020-ANOMALIE-FIN
+            END-COMPUTE.
+
+            EXEC SQL
+                 UPDATE TARTICL
+                    SET PXVTEART = :WS-NOUVEAU-PRIX
+                  WHERE CDNUMART = :DCLTARTICL.CDNUMART
+            END-EXEC.
+
+            IF SQLCODE = 0
+               MOVE CDNUMART OF DCLTARTICL TO WS-MAJ-CODE-ED
+               MOVE PXVTEART OF DCLTARTICL TO WS-MAJ-AVANT-ED
+               MOVE WS-NOUVEAU-PRIX        TO WS-MAJ-APRES-ED
+               MOVE WS-TXPOURC-SOLDE       TO WS-MAJ-TAUX-ED
+               WRITE AUDITMAJ-ENR FROM WS-LIG-MAJ
+            ELSE
+               PERFORM 8020-ANOMALIE-DEB
+                  THRU 8020-ANOMALIE-FIN
+            END-IF.
+
+       8051-APPLI-TAUX-FIN.
+           EXIT.
+
+       8055-COMMIT-DEB.
+
+            EXEC SQL
+                 COMMIT
+            END-EXEC.
+
+            MOVE CDNUMART OF DCLTARTICL TO WS-CDNUMART-COMMIT.
+            MOVE ZERO                   TO WS-NB-DEPUIS-COMMIT.
+
+       8055-COMMIT-FIN.
+           EXIT.
+
+       8020-ANOMALIE-DEB.
+
+            ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+            STRING WS-DATE-JJ   '/'
+                   WS-DATE-MM   '/'
+                   WS-DATE-AAAA
+                   DELIMITED BY SIZE INTO WS-DATE-ED.
+            ACCEPT WS-HEURE-JOUR FROM TIME.
+            STRING WS-HEURE-HH  ':'
+                   WS-HEURE-MN  ':'
+                   WS-HEURE-SS
+                   DELIMITED BY SIZE INTO WS-HEURE-ED.
+
+            MOVE WS-DATE-ED             TO WS-ERR-DATE.
+            MOVE WS-HEURE-ED            TO WS-ERR-HEURE.
+            MOVE SQLCODE                TO WS-ERR-SQLCODE-ED.
+            MOVE WS-CDNUMART-COMMIT     TO WS-ERR-CDNUMART.
+            WRITE ERRLOG-ENR FROM WS-LIG-ERR.
+
+            DISPLAY 'PROBLEME DE CODE SQL : ' SQLCODE.
+            DISPLAY 'ARTICLE EN COURS AU MOMENT DE L''ANOMALIE : '
+                    CDNUMART OF DCLTARTICL.
+            DISPLAY 'RELANCE POSSIBLE AVEC PARM-CDREPRISE = '
+                    WS-CDNUMART-COMMIT.
+
+            MOVE 16 TO RETURN-CODE.
+            PERFORM 6010-FERMER-DEB
+               THRU 6010-FERMER-FIN.
+            STOP RUN.
+
+       8020-ANOMALIE-FIN.
+           EXIT.
+
+       8030-WARNING-DEB.
+
+            DISPLAY 'ATTENTION AU CODE SQL : ' SQLCODE.
+
+       8030-WARNING-FIN.
+           EXIT.
+      *
